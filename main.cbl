@@ -1,20 +1,465 @@
-# cerner_2^5_2020
+*> cerner_2^5_2020
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-FILE ASSIGN TO "CONTROL.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CONTROL-STATUS.
+    SELECT REPORT-FILE ASSIGN TO "HELLO.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+    SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-TRANS-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPT.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT INTERFACE-FILE ASSIGN TO "INTERFACE.DAT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-INTERFACE-STATUS.
+    SELECT ERROR-FILE ASSIGN TO "ERROR.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ERROR-FILE-STATUS.
 DATA DIVISION.
+FILE SECTION.
+FD  CONTROL-FILE
+    RECORDING MODE IS F.
+01  CONTROL-RECORD.
+    05  CTL-RESTART-FLAG     PIC X(1).
+    05  FILLER               PIC X(79).
+FD  REPORT-FILE.
+01  REPORT-LINE             PIC X(80).
+FD  TRANS-FILE
+    RECORDING MODE IS F.
+01  TRANS-RECORD.
+    05  TRANS-N              PIC 9(2).
+    05  TRANS-SHAPE          PIC 9(1).
+    05  FILLER               PIC X(77).
+FD  CHECKPOINT-FILE
+    RECORDING MODE IS F.
+01  CKPT-RECORD.
+    05  CKPT-TRANS-SEQ       PIC 9(4).
+    05  CKPT-I               PIC 9(2).
+    05  CKPT-J               PIC 9(2).
+    05  CKPT-TABLE-DATA      PIC X(100).
+FD  AUDIT-FILE.
+01  AUDIT-LINE              PIC X(80).
+FD  INTERFACE-FILE
+    RECORDING MODE IS F.
+01  IF-RECORD.
+    05  IF-TRANS-SEQ         PIC 9(4).
+    05  IF-ROW-NO            PIC 9(2).
+    05  IF-CONTENT           PIC X(10).
+    05  FILLER               PIC X(64).
+FD  ERROR-FILE.
+01  ERROR-LINE              PIC X(80).
 WORKING-STORAGE SECTION.
 01 WS-TABLE.
-05 WS-A OCCURS 10 TIMES INDEXED BY I.
-10 WS-B PIC X(1) OCCURS 10 TIMES INDEXED BY J.
-01 N PIC 9(2) VALUE 10.  
+   05 WS-A OCCURS 10 TIMES INDEXED BY I.
+      10 WS-B PIC X(1) OCCURS 10 TIMES INDEXED BY J.
+01 N PIC 9(2).
+01 WS-SHAPE PIC 9(1) VALUE 1.
+01 WS-N-VALID PIC X VALUE 'Y'.
+01 WS-COL-START PIC 9(2) VALUE 1.
+01 WS-COL-END PIC 9(2) VALUE 1.
+01 WS-ROW-STARS PIC 9(2) VALUE 1.
+01 WS-ROW-LEAD PIC 9(2) VALUE 0.
+01 WS-SHAPE-DIST PIC 9(2) VALUE 0.
+01 WS-CONTROL-STATUS PIC X(2) VALUE '00'.
+01 WS-REPORT-STATUS PIC X(2) VALUE '00'.
+01 WS-TRANS-STATUS PIC X(2) VALUE '00'.
+01 WS-TRANS-EOF PIC X VALUE 'N'.
+01 WS-TRANS-SEQ PIC 9(4) VALUE 0.
+01 WS-CKPT-STATUS PIC X(2) VALUE '00'.
+01 WS-RESTART-FLAG PIC X VALUE 'N'.
+01 WS-RESUME-PENDING PIC X VALUE 'N'.
+01 WS-START-I PIC 9(2) VALUE 1.
+01 WS-START-J PIC 9(2) VALUE 1.
+01 WS-CKPT-INTERVAL PIC 9(2) VALUE 3.
+01 WS-CKPT-COUNT PIC 9(2) VALUE 0.
+01 WS-CKPT-APPLIED PIC X VALUE 'N'.
+01 WS-CKPT-TARGET-SEQ PIC 9(4) VALUE 0.
+01 WS-CKPT-HOLD-I PIC 9(2) VALUE 0.
+01 WS-CKPT-HOLD-J PIC 9(2) VALUE 0.
+01 WS-CKPT-HOLD-TABLE PIC X(100) VALUE SPACES.
+01 WS-AUDIT-STATUS PIC X(2) VALUE '00'.
+01 WS-INTERFACE-STATUS PIC X(2) VALUE '00'.
+01 WS-ERROR-FILE-STATUS PIC X(2) VALUE '00'.
+01 WS-TRANS-REC-VALID PIC X VALUE 'Y'.
+01 WS-ERROR-RECORD.
+   05 FILLER               PIC X(4) VALUE "ERR ".
+   05 WS-ERR-SEQ            PIC 9(4).
+   05 FILLER               PIC X VALUE SPACE.
+   05 WS-ERR-CODE           PIC X(4).
+   05 FILLER               PIC X(2) VALUE SPACES.
+   05 WS-ERR-DESC           PIC X(60).
+01 WS-MARK-COUNT PIC 9(3) VALUE 0.
+01 WS-EXPECTED-COUNT PIC 9(3) VALUE 0.
+01 WS-RUN-TIMESTAMP.
+   05 WS-RT-DATE            PIC 9(8).
+   05 WS-RT-TIME            PIC 9(8).
+01 WS-AUDIT-RECORD.
+   05 FILLER               PIC X(4) VALUE "AUD ".
+   05 WS-AUD-DATE           PIC 9(8).
+   05 FILLER               PIC X VALUE SPACE.
+   05 WS-AUD-TIME           PIC 9(8).
+   05 FILLER               PIC X(2) VALUE SPACES.
+   05 FILLER               PIC X(2) VALUE "N=".
+   05 WS-AUD-N              PIC 99.
+   05 FILLER               PIC X(2) VALUE SPACES.
+   05 FILLER               PIC X(6) VALUE "MARKS=".
+   05 WS-AUD-MARKS          PIC ZZ9.
+   05 FILLER               PIC X(2) VALUE SPACES.
+   05 FILLER               PIC X(7) VALUE "STATUS=".
+   05 WS-AUD-STATUS         PIC X(8).
+01 WS-RUN-HEADER-LINE.
+   05 FILLER               PIC X(4) VALUE "RUN ".
+   05 WS-RH-SEQ             PIC 9(4).
+   05 FILLER               PIC X(4) VALUE SPACES.
+   05 FILLER               PIC X(2) VALUE "N=".
+   05 WS-RH-N               PIC 99.
+01 WS-RUN-DATE.
+   05 WS-RUN-YY PIC 9(2).
+   05 WS-RUN-MM PIC 9(2).
+   05 WS-RUN-DD PIC 9(2).
+01 WS-PAGE-NO PIC 9(3) VALUE 1.
+01 WS-LINE-COUNT PIC 9(2) VALUE 0.
+01 WS-MAX-LINES PIC 9(2) VALUE 20.
+01 WS-TITLE-LINE.
+   05 FILLER               PIC X(21) VALUE "HELLO TRIANGLE REPORT".
+01 WS-DATE-LINE.
+   05 FILLER               PIC X(9) VALUE "RUN DATE:".
+   05 WS-DL-MM             PIC 99.
+   05 FILLER               PIC X VALUE "/".
+   05 WS-DL-DD             PIC 99.
+   05 FILLER               PIC X VALUE "/".
+   05 WS-DL-YY             PIC 99.
+01 WS-PAGE-LINE.
+   05 FILLER               PIC X(5) VALUE "PAGE:".
+   05 WS-PL-PAGE-NO        PIC ZZ9.
+01 WS-DATA-LINE.
+   05 WS-DL-LINE-NO        PIC ZZ9.
+   05 FILLER               PIC X(2) VALUE SPACES.
+   05 WS-DL-TEXT           PIC X(10).
 PROCEDURE DIVISION.
-   PERFORM A-PARA VARYING I FROM 1 BY 1 UNTIL I>N
-           AFTER J FROM 1 BY 1 UNTIL J>I
-   PERFORM B-PARA VARYING I FROM 1 BY 1 UNTIL I>N.
-STOP RUN.
-   A-PARA.
+MAIN-PARA.
+    PERFORM READ-CONTROL-PARA.
+    IF WS-RESTART-FLAG = 'Y'
+        PERFORM PEEK-CHECKPOINT-PARA
+    END-IF.
+    PERFORM OPEN-REPORT-PARA.
+    IF WS-REPORT-STATUS NOT = '00'
+        DISPLAY "HELLO: REPORT-FILE OPEN FAILED - STATUS=" WS-REPORT-STATUS
+    END-IF.
+    PERFORM WRITE-HEADERS-PARA.
+    PERFORM OPEN-AUDIT-PARA.
+    OPEN OUTPUT INTERFACE-FILE.
+    IF WS-INTERFACE-STATUS NOT = '00'
+        DISPLAY "HELLO: INTERFACE-FILE OPEN FAILED - STATUS=" WS-INTERFACE-STATUS
+    END-IF.
+    OPEN OUTPUT ERROR-FILE.
+    IF WS-ERROR-FILE-STATUS NOT = '00'
+        DISPLAY "HELLO: ERROR-FILE OPEN FAILED - STATUS=" WS-ERROR-FILE-STATUS
+    END-IF.
+    OPEN INPUT TRANS-FILE.
+    IF WS-TRANS-STATUS = '00'
+        PERFORM READ-TRANS-PARA
+        PERFORM UNTIL WS-TRANS-EOF = 'Y'
+            ADD 1 TO WS-TRANS-SEQ
+            IF WS-TRANS-REC-VALID = 'Y'
+                PERFORM PROCESS-TRANS-PARA
+            ELSE
+                MOVE "E004" TO WS-ERR-CODE
+                MOVE "BAD TRANSACTION RECORD - NON-NUMERIC N OR SHAPE" TO WS-ERR-DESC
+                PERFORM LOG-ERROR-PARA
+                MOVE 0 TO N
+                MOVE 0 TO WS-MARK-COUNT
+                MOVE 'N' TO WS-N-VALID
+                PERFORM WRITE-AUDIT-PARA
+            END-IF
+            PERFORM READ-TRANS-PARA
+        END-PERFORM
+    ELSE
+        DISPLAY "HELLO: TRANS-FILE OPEN FAILED - STATUS=" WS-TRANS-STATUS
+    END-IF.
+    IF WS-RESUME-PENDING = 'Y'
+        DISPLAY "HELLO: CHECKPOINT TARGET TRANS-SEQ=" WS-CKPT-TARGET-SEQ
+            " WAS NEVER REACHED - RESTART TRANSACTION FILE MAY BE WRONG"
+        MOVE WS-CKPT-TARGET-SEQ TO WS-ERR-SEQ
+        MOVE "E007" TO WS-ERR-CODE
+        MOVE "CHECKPOINT TARGET TRANS-SEQ NEVER REACHED - NOT APPLIED" TO WS-ERR-DESC
+        MOVE SPACES TO ERROR-LINE
+        MOVE WS-ERROR-RECORD TO ERROR-LINE
+        WRITE ERROR-LINE
+    END-IF.
+    CLOSE TRANS-FILE.
+    CLOSE AUDIT-FILE.
+    CLOSE INTERFACE-FILE.
+    CLOSE ERROR-FILE.
+    PERFORM CLOSE-REPORT-PARA.
+    STOP RUN.
+READ-CONTROL-PARA.
+    OPEN INPUT CONTROL-FILE.
+    MOVE 'N' TO WS-RESTART-FLAG.
+    IF WS-CONTROL-STATUS = '00'
+        READ CONTROL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CTL-RESTART-FLAG TO WS-RESTART-FLAG
+        END-READ
+        CLOSE CONTROL-FILE
+    ELSE
+        DISPLAY "HELLO: CONTROL-FILE OPEN FAILED - STATUS=" WS-CONTROL-STATUS
+    END-IF.
+READ-TRANS-PARA.
+    MOVE 'Y' TO WS-TRANS-REC-VALID.
+    READ TRANS-FILE
+        AT END
+            MOVE 'Y' TO WS-TRANS-EOF
+        NOT AT END
+            IF TRANS-N NOT NUMERIC OR TRANS-SHAPE NOT NUMERIC
+                MOVE 'N' TO WS-TRANS-REC-VALID
+            ELSE
+                MOVE TRANS-N TO N
+                MOVE TRANS-SHAPE TO WS-SHAPE
+            END-IF
+    END-READ.
+PROCESS-TRANS-PARA.
+    PERFORM VALIDATE-N-PARA.
+    PERFORM VALIDATE-SHAPE-PARA.
+    IF WS-LINE-COUNT >= WS-MAX-LINES
+        PERFORM NEW-PAGE-PARA
+    END-IF.
+    MOVE WS-TRANS-SEQ TO WS-RH-SEQ.
+    MOVE N TO WS-RH-N.
+    MOVE SPACES TO REPORT-LINE.
+    MOVE WS-RUN-HEADER-LINE TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    ADD 1 TO WS-LINE-COUNT.
+    MOVE 0 TO WS-MARK-COUNT.
+    IF WS-N-VALID = 'Y'
+        MOVE SPACES TO WS-TABLE
+        MOVE 1 TO WS-START-I
+        MOVE 1 TO WS-START-J
+        MOVE 'N' TO WS-CKPT-APPLIED
+        IF WS-RESUME-PENDING = 'Y' AND WS-TRANS-SEQ = WS-CKPT-TARGET-SEQ
+            PERFORM APPLY-CHECKPOINT-PARA
+            MOVE 'N' TO WS-RESUME-PENDING
+            PERFORM COUNT-MARKS-PARA
+        END-IF
+        PERFORM BUILD-TABLE-PARA
+        PERFORM CLEAR-CHECKPOINT-PARA
+        PERFORM B-PARA VARYING I FROM 1 BY 1 UNTIL I>N
+        PERFORM RECONCILE-PARA
+    END-IF.
+    PERFORM WRITE-AUDIT-PARA.
+RECONCILE-PARA.
+    MOVE 0 TO WS-EXPECTED-COUNT.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > N
+        PERFORM COMPUTE-ROW-PARA
+        COMPUTE WS-EXPECTED-COUNT = WS-EXPECTED-COUNT + WS-COL-END - WS-COL-START + 1
+    END-PERFORM.
+    IF WS-MARK-COUNT NOT = WS-EXPECTED-COUNT
+        DISPLAY "HELLO: CONTROL TOTAL MISMATCH - ACTUAL=" WS-MARK-COUNT
+            " EXPECTED=" WS-EXPECTED-COUNT
+        MOVE "E006" TO WS-ERR-CODE
+        MOVE "CONTROL TOTAL MISMATCH - ACTUAL MARKS VS EXPECTED" TO WS-ERR-DESC
+        PERFORM LOG-ERROR-PARA
+    END-IF.
+BUILD-TABLE-PARA.
+    SET I TO WS-START-I.
+    PERFORM UNTIL I > N
+        PERFORM COMPUTE-ROW-PARA
+        IF I = WS-START-I AND WS-CKPT-APPLIED = 'Y'
+            SET J TO WS-START-J
+            SET J UP BY 1
+            IF J < WS-COL-START
+                SET J TO WS-COL-START
+            END-IF
+        ELSE
+            SET J TO WS-COL-START
+        END-IF
+        PERFORM UNTIL J > WS-COL-END
+            PERFORM A-PARA
+            ADD 1 TO WS-CKPT-COUNT
+            IF WS-CKPT-COUNT >= WS-CKPT-INTERVAL
+                PERFORM WRITE-CHECKPOINT-PARA
+                MOVE 0 TO WS-CKPT-COUNT
+            END-IF
+            SET J UP BY 1
+        END-PERFORM
+        SET I UP BY 1
+    END-PERFORM.
+COMPUTE-ROW-PARA.
+    EVALUATE WS-SHAPE
+        WHEN 2
+            MOVE 1 TO WS-COL-START
+            COMPUTE WS-COL-END = N - I + 1
+        WHEN 3
+            COMPUTE WS-ROW-STARS = (2 * I) - 1
+            IF WS-ROW-STARS > 10
+                MOVE 10 TO WS-ROW-STARS
+            END-IF
+            COMPUTE WS-ROW-LEAD = (10 - WS-ROW-STARS) / 2
+            COMPUTE WS-COL-START = WS-ROW-LEAD + 1
+            COMPUTE WS-COL-END = WS-ROW-LEAD + WS-ROW-STARS
+        WHEN 4
+            COMPUTE WS-SHAPE-DIST = FUNCTION ABS((2 * I) - (N + 1))
+            COMPUTE WS-ROW-STARS = N - WS-SHAPE-DIST
+            IF WS-ROW-STARS < 1
+                MOVE 1 TO WS-ROW-STARS
+            END-IF
+            COMPUTE WS-ROW-LEAD = (N - WS-ROW-STARS) / 2
+            COMPUTE WS-COL-START = WS-ROW-LEAD + 1
+            COMPUTE WS-COL-END = WS-ROW-LEAD + WS-ROW-STARS
+        WHEN OTHER
+            MOVE 1 TO WS-COL-START
+            COMPUTE WS-COL-END = I
+    END-EVALUATE.
+PEEK-CHECKPOINT-PARA.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = '00'
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CKPT-TRANS-SEQ TO WS-CKPT-TARGET-SEQ
+                MOVE CKPT-I TO WS-CKPT-HOLD-I
+                MOVE CKPT-J TO WS-CKPT-HOLD-J
+                MOVE CKPT-TABLE-DATA TO WS-CKPT-HOLD-TABLE
+                MOVE 'Y' TO WS-RESUME-PENDING
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    ELSE
+        DISPLAY "HELLO: CHECKPOINT-FILE OPEN FAILED - STATUS=" WS-CKPT-STATUS
+    END-IF.
+APPLY-CHECKPOINT-PARA.
+    MOVE WS-CKPT-HOLD-I TO WS-START-I.
+    MOVE WS-CKPT-HOLD-J TO WS-START-J.
+    MOVE WS-CKPT-HOLD-TABLE TO WS-TABLE.
+    MOVE 'Y' TO WS-CKPT-APPLIED.
+COUNT-MARKS-PARA.
+    MOVE 0 TO WS-MARK-COUNT.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+        PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10
+            IF WS-B(I,J) = '*'
+                ADD 1 TO WS-MARK-COUNT
+            END-IF
+        END-PERFORM
+    END-PERFORM.
+WRITE-CHECKPOINT-PARA.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS NOT = '00'
+        DISPLAY "HELLO: CHECKPOINT-FILE OPEN FAILED - STATUS=" WS-CKPT-STATUS
+    ELSE
+        MOVE WS-TRANS-SEQ TO CKPT-TRANS-SEQ
+        MOVE I TO CKPT-I
+        MOVE J TO CKPT-J
+        MOVE WS-TABLE TO CKPT-TABLE-DATA
+        WRITE CKPT-RECORD
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+CLEAR-CHECKPOINT-PARA.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS NOT = '00'
+        DISPLAY "HELLO: CHECKPOINT-FILE OPEN FAILED - STATUS=" WS-CKPT-STATUS
+    ELSE
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+VALIDATE-N-PARA.
+    MOVE 'Y' TO WS-N-VALID.
+    IF N > 10
+        DISPLAY "HELLO: N=" N " EXCEEDS TABLE SIZE - CAPPED TO 10"
+        MOVE "E001" TO WS-ERR-CODE
+        MOVE "N EXCEEDS TABLE SIZE - CAPPED TO 10" TO WS-ERR-DESC
+        PERFORM LOG-ERROR-PARA
+        MOVE 10 TO N
+    END-IF.
+    IF N < 1
+        DISPLAY "HELLO: N=" N " IS INVALID (MUST BE 1 THRU 10) - RUN REJECTED"
+        MOVE "E002" TO WS-ERR-CODE
+        MOVE "N IS INVALID (MUST BE 1 THRU 10) - RUN REJECTED" TO WS-ERR-DESC
+        PERFORM LOG-ERROR-PARA
+        MOVE 'N' TO WS-N-VALID
+    END-IF.
+VALIDATE-SHAPE-PARA.
+    IF WS-SHAPE < 1 OR WS-SHAPE > 4
+        DISPLAY "HELLO: SHAPE=" WS-SHAPE " IS INVALID - DEFAULTED TO 1"
+        MOVE "E003" TO WS-ERR-CODE
+        MOVE "SHAPE SELECTOR IS INVALID - DEFAULTED TO 1" TO WS-ERR-DESC
+        PERFORM LOG-ERROR-PARA
+        MOVE 1 TO WS-SHAPE
+    END-IF.
+LOG-ERROR-PARA.
+    MOVE WS-TRANS-SEQ TO WS-ERR-SEQ.
+    MOVE SPACES TO ERROR-LINE.
+    MOVE WS-ERROR-RECORD TO ERROR-LINE.
+    WRITE ERROR-LINE.
+OPEN-REPORT-PARA.
+    ACCEPT WS-RUN-DATE FROM DATE.
+    OPEN OUTPUT REPORT-FILE.
+WRITE-HEADERS-PARA.
+    MOVE WS-RUN-MM TO WS-DL-MM.
+    MOVE WS-RUN-DD TO WS-DL-DD.
+    MOVE WS-RUN-YY TO WS-DL-YY.
+    MOVE WS-PAGE-NO TO WS-PL-PAGE-NO.
+    MOVE SPACES TO REPORT-LINE.
+    MOVE WS-TITLE-LINE TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    MOVE WS-DATE-LINE TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    MOVE WS-PAGE-LINE TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE SPACES TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    MOVE 0 TO WS-LINE-COUNT.
+NEW-PAGE-PARA.
+    ADD 1 TO WS-PAGE-NO.
+    PERFORM WRITE-HEADERS-PARA.
+A-PARA.
     MOVE '*' TO WS-B(I,J).
-   B-PARA.
-   
-   DISPLAY WS-A(I).
-   
\ No newline at end of file
+    ADD 1 TO WS-MARK-COUNT.
+B-PARA.
+    IF WS-LINE-COUNT >= WS-MAX-LINES
+        PERFORM NEW-PAGE-PARA
+    END-IF.
+    MOVE I TO WS-DL-LINE-NO.
+    MOVE WS-A(I) TO WS-DL-TEXT.
+    MOVE SPACES TO REPORT-LINE.
+    MOVE WS-DATA-LINE TO REPORT-LINE.
+    WRITE REPORT-LINE.
+    ADD 1 TO WS-LINE-COUNT.
+    MOVE WS-TRANS-SEQ TO IF-TRANS-SEQ.
+    MOVE I TO IF-ROW-NO.
+    MOVE WS-A(I) TO IF-CONTENT.
+    WRITE IF-RECORD.
+CLOSE-REPORT-PARA.
+    CLOSE REPORT-FILE.
+OPEN-AUDIT-PARA.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-STATUS NOT = '00'
+        OPEN OUTPUT AUDIT-FILE
+    END-IF.
+WRITE-AUDIT-PARA.
+    ACCEPT WS-RT-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RT-TIME FROM TIME.
+    MOVE WS-RT-DATE TO WS-AUD-DATE.
+    MOVE WS-RT-TIME TO WS-AUD-TIME.
+    MOVE N TO WS-AUD-N.
+    MOVE WS-MARK-COUNT TO WS-AUD-MARKS.
+    IF WS-N-VALID = 'Y'
+        MOVE "COMPLETE" TO WS-AUD-STATUS
+    ELSE
+        MOVE "REJECTED" TO WS-AUD-STATUS
+    END-IF.
+    MOVE SPACES TO AUDIT-LINE.
+    MOVE WS-AUDIT-RECORD TO AUDIT-LINE.
+    WRITE AUDIT-LINE.
